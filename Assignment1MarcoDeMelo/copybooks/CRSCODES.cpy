@@ -0,0 +1,23 @@
+      * Master list of valid course codes. Add new offerings here
+      * as the catalog grows -- keep W0C-COURSE-ENTRY OCCURS in sync
+      * with the number of codes listed below.
+       01 W0C-COURSE-VALUES.
+         05 PIC X(7) VALUE "MATH101".
+         05 PIC X(7) VALUE "MATH102".
+         05 PIC X(7) VALUE "MATH103".
+         05 PIC X(7) VALUE "MATH104".
+         05 PIC X(7) VALUE "MATH105".
+         05 PIC X(7) VALUE "HIST101".
+         05 PIC X(7) VALUE "ENGL101".
+         05 PIC X(7) VALUE "SCIE101".
+         05 PIC X(7) VALUE "ARTS101".
+         05 PIC X(7) VALUE "COMP101".
+         05 PIC X(7) VALUE "COMP102".
+         05 PIC X(7) VALUE "BIOL101".
+         05 PIC X(7) VALUE "CHEM101".
+         05 PIC X(7) VALUE "PHYS101".
+         05 PIC X(7) VALUE "ECON101".
+       01 W0C-COURSE-TABLE REDEFINES W0C-COURSE-VALUES.
+         05 W0C-COURSE-ENTRY OCCURS 15 TIMES
+            INDEXED BY W0C-IDX.
+           10 W0C-COURSE-CODE PIC X(7).
