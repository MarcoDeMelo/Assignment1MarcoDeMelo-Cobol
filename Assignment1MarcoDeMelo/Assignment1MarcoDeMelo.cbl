@@ -7,29 +7,121 @@
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT F01-OUTPUT-FILE ASSIGN TO "UniReport.dat"
        ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT F08-STUDENT-MASTER ASSIGN TO "StudentMast.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT F09-REJECT-FILE ASSIGN TO "UniReportRej.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS W0S-REJECT-STATUS.
+       SELECT F10-EXCEPTION-FILE ASSIGN TO "UniReportExc.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS W0S-EXCEPTION-STATUS.
+       SELECT F11-SORT-FILE ASSIGN TO "UniReportSrt.wrk".
+       SELECT F12-PROBATION-FILE ASSIGN TO "UniProbation.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS W0S-PROBATION-STATUS.
+       SELECT F13-CHECKPOINT-FILE ASSIGN TO "UniCheckpoint.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS W0S-CHECKPOINT-STATUS.
+       SELECT F14-CSV-FILE ASSIGN TO "UniReport.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT F15-RESULTS-FILE ASSIGN TO "UniReportData.wrk"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS W0S-RESULTS-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD F01-INPUT-FILE
-       RECORD CONTAINS 70 CHARACTERS
        DATA RECORD IS F01-STUDENT-RECORD.
        01 F01-STUDENT-RECORD.
          05 F01-STUDENT-ID PIC X(5).
-         05 F02-COURSE-CODE-1 PIC X(7).
-         05 F02-GRADE-1 PIC X.
-         05 F03-COURSE-CODE-2 PIC X(7).
-         05 F03-GRADE-2 PIC X.
-         05 F04-COURSE-CODE-3 PIC X(7).
-         05 F04-GRADE-3 PIC X.
-         05 F05-COURSE-CODE-4 PIC X(7).
-         05 F05-GRADE-4 PIC X.
-         05 F06-COURSE-CODE-5 PIC X(7).
-         05 F06-GRADE-5 PIC X.
-         05 F07-COURSE-CODE-6 PIC X(7).
-         05 F07-GRADE-6 PIC X.
+         05 F01-COURSE-COUNT PIC 99.
+         05 F01-COURSE-ENTRY OCCURS 0 TO 99 TIMES
+              DEPENDING ON F01-COURSE-COUNT
+              INDEXED BY F01-IDX.
+           10 F01-COURSE-CODE PIC X(7).
+           10 F01-GRADE PIC X.
        FD F01-OUTPUT-FILE
-       RECORD CONTAINS 57 CHARACTERS
+       RECORD CONTAINS 89 CHARACTERS
        DATA RECORD IS F02-OUTPUT-FILE.
-       01 F02-OUTPUT-FILE PIC X(57).
+       01 F02-OUTPUT-FILE PIC X(89).
+       FD F08-STUDENT-MASTER
+       RECORD CONTAINS 40 CHARACTERS
+       DATA RECORD IS F08-MASTER-RECORD.
+       01 F08-MASTER-RECORD.
+         05 F08-STUDENT-ID PIC X(5).
+         05 F08-LAST-NAME PIC X(15).
+         05 F08-FIRST-NAME PIC X(12).
+         05 F08-PROGRAM PIC X(8).
+       FD F09-REJECT-FILE
+       RECORD CONTAINS 44 CHARACTERS
+       DATA RECORD IS F09-REJECT-RECORD.
+       01 F09-REJECT-RECORD.
+         05 F09-STUDENT-ID PIC X(5).
+         05 F09-FILLER-1 PIC X(2).
+         05 F09-COURSE-COUNT PIC 99.
+         05 F09-FILLER-2 PIC X(2).
+         05 F09-REASON-CODE PIC X(2).
+         05 F09-FILLER-3 PIC X(2).
+         05 F09-REASON-TEXT PIC X(29).
+       FD F10-EXCEPTION-FILE
+       RECORD CONTAINS 40 CHARACTERS
+       DATA RECORD IS F10-EXCEPTION-RECORD.
+       01 F10-EXCEPTION-RECORD.
+         05 F10-STUDENT-ID PIC X(5).
+         05 F10-FILLER-1 PIC X(2).
+         05 F10-COURSE-CODE PIC X(7).
+         05 F10-FILLER-2 PIC X(2).
+         05 F10-REASON-TEXT PIC X(24).
+       SD F11-SORT-FILE
+       DATA RECORD IS W07-SORT-RECORD.
+       01 W07-SORT-RECORD.
+         05 W07-REMAINING PIC 999.
+         05 W07-STUDENT-ID PIC X(5).
+         05 W07-STUDENT-NAME PIC X(29).
+         05 W07-COMPLETED PIC 999.
+         05 W07-TRANSFERED PIC 999.
+         05 W07-PROFICIENCY PIC 999.
+         05 W07-GPA PIC 9.99.
+         05 W07-PROBATION PIC X(3).
+       FD F12-PROBATION-FILE
+       RECORD CONTAINS 41 CHARACTERS
+       DATA RECORD IS F12-PROBATION-RECORD.
+       01 F12-PROBATION-RECORD.
+         05 F12-STUDENT-ID PIC X(5).
+         05 F12-FILLER-1 PIC X(2).
+         05 F12-STUDENT-NAME PIC X(29).
+         05 F12-FILLER-2 PIC X(2).
+         05 F12-REMAINING PIC 999.
+       FD F13-CHECKPOINT-FILE
+       RECORD CONTAINS 40 CHARACTERS
+       DATA RECORD IS F13-CHECKPOINT-RECORD.
+       01 F13-CHECKPOINT-RECORD.
+         05 F13-LAST-STUDENT-ID PIC X(5).
+         05 F13-FILLER-1 PIC X(2).
+         05 F13-RUN-STATUS PIC X(8).
+         05 F13-FILLER-2 PIC X(25).
+       FD F14-CSV-FILE
+       RECORD CONTAINS 60 CHARACTERS
+       DATA RECORD IS F14-CSV-RECORD.
+       01 F14-CSV-RECORD PIC X(60).
+       FD F15-RESULTS-FILE
+       RECORD CONTAINS 71 CHARACTERS
+       DATA RECORD IS F15-RESULTS-RECORD.
+       01 F15-RESULTS-RECORD.
+         05 F15-STUDENT-ID PIC X(5).
+         05 F15-FILLER-1 PIC X(2).
+         05 F15-STUDENT-NAME PIC X(29).
+         05 F15-FILLER-2 PIC X(2).
+         05 F15-COMPLETED-PCT PIC 999.
+         05 F15-REMAINING-PCT PIC 999.
+         05 F15-TRANSFERED-PCT PIC 999.
+         05 F15-PROFICIENCY-PCT PIC 999.
+         05 F15-GPA PIC 9.99.
+         05 F15-PROBATION PIC X(3).
+         05 F15-FILLER-3 PIC X(2).
+         05 F15-COMPLETED-CRS PIC 999.
+         05 F15-REMAINING-CRS PIC 999.
+         05 F15-TRANSFERED-CRS PIC 999.
+         05 F15-PROFICIENCY-CRS PIC 999.
        WORKING-STORAGE SECTION.
        01 W01-TITTLE.
          05 PIC X(10) VALUE SPACES.
@@ -39,21 +131,22 @@
          05 PIC X(29) VALUE "STUDENT CURRICULUM EVALUATION".
        01 W03-HEADING1.
          05 PIC X(10) VALUE "STUDENT ID".
-         05 PIC X(20) VALUE SPACES.
+         05 PIC X(24) VALUE SPACES.
          05 PIC X(23) VALUE "PERCENTAGE OF COURSES".
        01 W04-HEADING2.
+         05 PIC X(9) VALUE SPACES.
+         05 PIC X(29) VALUE "NAME".
+         05 PIC X(12) VALUE "COMPLETED".
+         05 PIC X(12) VALUE "REMAINING".
+         05 PIC X(18) VALUE "TRANSFERRED PROFIC".
+         05 PIC X(4) VALUE "GPA".
          05 PIC X(2) VALUE SPACES.
-         05 PIC X(6) VALUE "NUMBER".
-         05 PIC X(3) VALUE SPACES.
-         05 PIC X(9) VALUE "COMPLETED".
-         05 PIC X(3) VALUE SPACES.
-         05 PIC X(9) VALUE "REMAINING".
-         05 PIC X(2) VALUE SPACES.
-         05 PIC X(23) VALUE "TRANSFERRED PROFICIENCY".
+         05 PIC X(3) VALUE "PRO".
        01 W05-REPORT.
          05 PIC X(2) VALUE SPACES.
          05 W0S-STUDENT-ID PIC X(5).
-         05 PIC X(4) VALUE SPACES.
+         05 PIC X(2) VALUE SPACES.
+         05 W0S-STUDENT-NAME PIC X(29).
          05 W0S-COMPLETED PIC 999.
          05 PIC X(9) VALUE SPACES.
          05 W0S-REMAINING PIC 999.
@@ -61,69 +154,335 @@
          05 W0S-TRANSFERED PIC 999.
          05 PIC X(9) VALUE SPACES.
          05 W0S-PROFICIENCY PIC 999.
-       01 W0S-TOTAL-COURSES PIC 999.
+         05 PIC X(3) VALUE SPACES.
+         05 W0S-GPA PIC 9.99.
+         05 PIC X(2) VALUE SPACES.
+         05 W0S-PROBATION PIC X(3) VALUE SPACES.
+       01 W0S-TOTAL-COURSES PIC 999 VALUE ZERO.
        01 W0S-COURSE-CODE PIC X(7).
        01 W0S-GRADE PIC X.
-       01 W0S-SWITCH PIC X(2).
-       01 W0S-PROFICIENCY-COURSE PIC 999.
-       01 W0S-TRANSFERED-COURSE PIC 999.
-       01 W0S-REMAINING-COURSE PIC 999.
-       01 W0S-COMPLETED-COURSE PIC 999.
+       01 W0S-SWITCH PIC X(2) VALUE SPACES.
+       01 W0S-VALID-SWITCH PIC X(3) VALUE 'YES'.
+       01 W0S-SORT-SWITCH PIC X(3).
+       01 W0S-RISK-BREAK-DONE PIC X(3) VALUE 'NO'.
+       01 W0S-RISK-THRESHOLD PIC 999 VALUE 050.
+       01 W09-RISK-HEADING.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(50) VALUE
+           "** AT-RISK: 50 PERCENT OR MORE COURSES REMAINING".
+       01 W0S-REJECT-REASON-CODE PIC X(2).
+       01 W0S-REJECT-REASON-TEXT PIC X(29).
+       01 W0S-EXC-REASON-TEXT PIC X(24).
+       01 W0S-PROFICIENCY-COURSE PIC 999 VALUE ZERO.
+       01 W0S-TRANSFERED-COURSE PIC 999 VALUE ZERO.
+       01 W0S-REMAINING-COURSE PIC 999 VALUE ZERO.
+       01 W0S-COMPLETED-COURSE PIC 999 VALUE ZERO.
+       01 W0S-QUALITY-POINTS PIC 9(4) VALUE ZERO.
+       01 W0S-GPA-COURSES PIC 999 VALUE ZERO.
+       01 W0Q-POINT-VALUES.
+         05 PIC X VALUE "A".
+         05 PIC 9 VALUE 4.
+         05 PIC X VALUE "B".
+         05 PIC 9 VALUE 3.
+         05 PIC X VALUE "C".
+         05 PIC 9 VALUE 2.
+         05 PIC X VALUE "D".
+         05 PIC 9 VALUE 1.
+         05 PIC X VALUE "F".
+         05 PIC 9 VALUE 0.
+       01 W0Q-POINT-TABLE REDEFINES W0Q-POINT-VALUES.
+         05 W0Q-POINT-ENTRY OCCURS 5 TIMES
+            INDEXED BY W0Q-IDX.
+           10 W0Q-GRADE-LETTER PIC X.
+           10 W0Q-GRADE-VALUE PIC 9.
+       COPY "CRSCODES.cpy".
+       01 W0M-MASTER-TABLE.
+         05 W0M-MASTER-ENTRY OCCURS 500 TIMES
+            INDEXED BY W0M-IDX.
+           10 W0M-STUDENT-ID PIC X(5).
+           10 W0M-LAST-NAME PIC X(15).
+           10 W0M-FIRST-NAME PIC X(12).
+           10 W0M-PROGRAM PIC X(8).
+       01 W0M-MASTER-COUNT PIC 9(4) VALUE ZERO.
+       01 W0M-MASTER-SWITCH PIC X(3) VALUE SPACES.
+       01 W0M-FOUND-SWITCH PIC X(3) VALUE SPACES.
+       01 W0S-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 W0S-CHECKPOINT-INTERVAL PIC 999 VALUE 050.
+       01 W0S-CHECKPOINT-COUNT PIC 999 VALUE ZERO.
+       01 W0S-RESTART-SWITCH PIC X(3) VALUE 'NO'.
+       01 W0S-RESTART-ID PIC X(5) VALUE SPACES.
+       01 W0S-SKIP-SWITCH PIC X(3) VALUE 'NO'.
+       01 W0S-RESULTS-STATUS PIC XX VALUE SPACES.
+       01 W0S-REJECT-STATUS PIC XX VALUE SPACES.
+       01 W0S-EXCEPTION-STATUS PIC XX VALUE SPACES.
+       01 W0S-PROBATION-STATUS PIC XX VALUE SPACES.
+       01 W0S-REPLAY-SWITCH PIC X(3) VALUE SPACES.
+       01 W0G-STUDENTS-PROCESSED PIC 9(5) VALUE ZERO.
+       01 W0G-TOTAL-COMPLETED PIC 9(5) VALUE ZERO.
+       01 W0G-TOTAL-REMAINING PIC 9(5) VALUE ZERO.
+       01 W0G-TOTAL-TRANSFERED PIC 9(5) VALUE ZERO.
+       01 W0G-TOTAL-PROFICIENCY PIC 9(5) VALUE ZERO.
+       01 W0T-TRAILER-HEADING.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(31) VALUE "INSTITUTION-WIDE CONTROL TOTALS".
+       01 W0T-STUDENTS-LINE.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(18) VALUE "STUDENTS PROCESSED".
+         05 PIC X(3) VALUE SPACES.
+         05 W0T-STUDENTS PIC ZZZZ9.
+       01 W0T-COMPLETED-LINE.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(17) VALUE "COURSES COMPLETED".
+         05 PIC X(4) VALUE SPACES.
+         05 W0T-COMPLETED PIC ZZZZ9.
+       01 W0T-REMAINING-LINE.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(17) VALUE "COURSES REMAINING".
+         05 PIC X(4) VALUE SPACES.
+         05 W0T-REMAINING PIC ZZZZ9.
+       01 W0T-TRANSFERED-LINE.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(19) VALUE "COURSES TRANSFERRED".
+         05 PIC X(2) VALUE SPACES.
+         05 W0T-TRANSFERED PIC ZZZZ9.
+       01 W0T-PROFICIENCY-LINE.
+         05 PIC X(2) VALUE SPACES.
+         05 PIC X(19) VALUE "PROFICIENCY CREDITS".
+         05 PIC X(2) VALUE SPACES.
+         05 W0T-PROFICIENCY PIC ZZZZ9.
+       01 W0V-CSV-HEADER PIC X(60) VALUE
+         "STUDENT ID,COMPLETED,REMAINING,TRANSFERRED,PROFICIENCY".
+       01 W0V-CSV-LINE PIC X(60).
        PROCEDURE DIVISION.
            PERFORM 100-OPEN-FILES
            PERFORM 200-PRINT-HEADINGS
-           PERFORM UNTIL W0S-SWITCH = 'NO'
-               PERFORM 300-PROCESS-RECORDS
-           END-PERFORM
+           SORT F11-SORT-FILE
+               ON DESCENDING KEY W07-REMAINING
+               INPUT PROCEDURE 300-PROCESS-RECORDS
+               OUTPUT PROCEDURE 500-WRITE-SORTED-REPORT
            PERFORM 400-CLOSE-FILE
            STOP RUN.
 
        100-OPEN-FILES.
            OPEN INPUT F01-INPUT-FILE
+           OPEN INPUT F08-STUDENT-MASTER
+           PERFORM 110-LOAD-STUDENT-MASTER
+           CLOSE F08-STUDENT-MASTER
+           PERFORM 130-CHECK-RESTART
            OPEN OUTPUT F01-OUTPUT-FILE
+           OPEN OUTPUT F14-CSV-FILE
+           IF W0S-RESTART-SWITCH = 'YES'
+               OPEN EXTEND F09-REJECT-FILE
+               IF W0S-REJECT-STATUS NOT = "00"
+                   OPEN OUTPUT F09-REJECT-FILE
+               END-IF
+               OPEN EXTEND F10-EXCEPTION-FILE
+               IF W0S-EXCEPTION-STATUS NOT = "00"
+                   OPEN OUTPUT F10-EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND F12-PROBATION-FILE
+               IF W0S-PROBATION-STATUS NOT = "00"
+                   OPEN OUTPUT F12-PROBATION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT F09-REJECT-FILE
+               OPEN OUTPUT F10-EXCEPTION-FILE
+               OPEN OUTPUT F12-PROBATION-FILE
+           END-IF
            DISPLAY "FILES OPENED".
 
+       110-LOAD-STUDENT-MASTER.
+           MOVE SPACES TO W0M-MASTER-SWITCH
+           PERFORM UNTIL W0M-MASTER-SWITCH = 'NO'
+               READ F08-STUDENT-MASTER
+                   AT END
+                       MOVE 'NO' TO W0M-MASTER-SWITCH
+                   NOT AT END
+                       IF W0M-MASTER-COUNT < 500
+                           ADD 1 TO W0M-MASTER-COUNT
+                           MOVE F08-STUDENT-ID TO
+                             W0M-STUDENT-ID (W0M-MASTER-COUNT)
+                           MOVE F08-LAST-NAME TO
+                             W0M-LAST-NAME (W0M-MASTER-COUNT)
+                           MOVE F08-FIRST-NAME TO
+                             W0M-FIRST-NAME (W0M-MASTER-COUNT)
+                           MOVE F08-PROGRAM TO
+                             W0M-PROGRAM (W0M-MASTER-COUNT)
+                       ELSE
+                           DISPLAY "STUDENT MASTER TABLE FULL -- "
+                             "IGNORING " F08-STUDENT-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       130-CHECK-RESTART.
+           OPEN INPUT F13-CHECKPOINT-FILE
+           IF W0S-CHECKPOINT-STATUS = "00"
+               READ F13-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF F13-RUN-STATUS = "RUNNING "
+                           MOVE 'YES' TO W0S-RESTART-SWITCH
+                       END-IF
+               END-READ
+               CLOSE F13-CHECKPOINT-FILE
+           END-IF.
+
+       120-FIND-STUDENT-NAME.
+           MOVE SPACES TO W0S-STUDENT-NAME
+           MOVE 'NO' TO W0M-FOUND-SWITCH
+           SET W0M-IDX TO 1
+           SEARCH W0M-MASTER-ENTRY
+               AT END
+                   MOVE "NAME NOT FOUND" TO W0S-STUDENT-NAME
+               WHEN W0M-STUDENT-ID (W0M-IDX) = F01-STUDENT-ID
+                   MOVE 'YES' TO W0M-FOUND-SWITCH
+                   STRING W0M-LAST-NAME (W0M-IDX) DELIMITED BY
+                     SPACE ", " W0M-FIRST-NAME (W0M-IDX)
+                     DELIMITED BY SPACE
+                     INTO W0S-STUDENT-NAME
+                     ON OVERFLOW
+                         MOVE "NAME TOO LONG" TO W0S-STUDENT-NAME
+                   END-STRING
+           END-SEARCH.
+
        200-PRINT-HEADINGS.
            WRITE F02-OUTPUT-FILE FROM W01-TITTLE
            WRITE F02-OUTPUT-FILE FROM W02-TITTLE
            WRITE F02-OUTPUT-FILE FROM SPACES
            WRITE F02-OUTPUT-FILE FROM W03-HEADING1
-           WRITE F02-OUTPUT-FILE FROM W04-HEADING2.
+           WRITE F02-OUTPUT-FILE FROM W04-HEADING2
+           WRITE F14-CSV-RECORD FROM W0V-CSV-HEADER.
 
        300-PROCESS-RECORDS.
-           READ F01-INPUT-FILE
-               AT END
-                   MOVE 'NO' TO W0S-SWITCH
-               NOT AT END
-                   MOVE F01-STUDENT-ID TO W0S-STUDENT-ID
-                   PERFORM 310-CHECK-ALL-GRADES
-                   PERFORM 320-CALCULATE-PERCENTAGES
-                   WRITE F02-OUTPUT-FILE FROM W05-REPORT
-                   PERFORM 330-CLEAR-TOTALS
-           END-READ.
+           IF W0S-RESTART-SWITCH = 'YES'
+               PERFORM 302-REPLAY-PRIOR-RESULTS
+           ELSE
+               OPEN OUTPUT F15-RESULTS-FILE
+           END-IF
+           PERFORM UNTIL W0S-SWITCH = 'NO'
+               READ F01-INPUT-FILE
+                   AT END
+                       MOVE 'NO' TO W0S-SWITCH
+                   NOT AT END
+                       IF W0S-SKIP-SWITCH = 'YES'
+                           PERFORM 301-CHECK-RESTART-POSITION
+                       ELSE
+                           MOVE F01-STUDENT-ID TO W0S-STUDENT-ID
+                           PERFORM 120-FIND-STUDENT-NAME
+                           PERFORM 305-VALIDATE-COURSE-COUNT
+                           IF W0S-VALID-SWITCH = 'YES'
+                               PERFORM 310-CHECK-ALL-GRADES
+                               PERFORM 315-VALIDATE-TOTALS
+                           END-IF
+                           IF W0S-VALID-SWITCH = 'YES'
+                               PERFORM 320-CALCULATE-PERCENTAGES
+                               PERFORM 321-CHECK-PROBATION
+                               PERFORM 325-RELEASE-SORT-RECORD
+                               PERFORM 326-SAVE-RESULT-RECORD
+                               PERFORM 350-ACCUMULATE-GRAND-TOTALS
+                           END-IF
+                           PERFORM 330-CLEAR-TOTALS
+                           PERFORM 340-UPDATE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE F15-RESULTS-FILE.
+
+       301-CHECK-RESTART-POSITION.
+           IF F01-STUDENT-ID = W0S-RESTART-ID
+               MOVE 'NO' TO W0S-SKIP-SWITCH
+           END-IF.
+
+       302-REPLAY-PRIOR-RESULTS.
+           OPEN INPUT F15-RESULTS-FILE
+           IF W0S-RESULTS-STATUS = "00"
+               MOVE SPACES TO W0S-REPLAY-SWITCH
+               PERFORM UNTIL W0S-REPLAY-SWITCH = 'NO'
+                   READ F15-RESULTS-FILE
+                       AT END
+                           MOVE 'NO' TO W0S-REPLAY-SWITCH
+                       NOT AT END
+                           PERFORM 327-REPLAY-ONE-RESULT
+                           MOVE F15-STUDENT-ID TO W0S-RESTART-ID
+                   END-READ
+               END-PERFORM
+               CLOSE F15-RESULTS-FILE
+               IF W0S-RESTART-ID NOT = SPACES
+                   MOVE 'YES' TO W0S-SKIP-SWITCH
+                   DISPLAY "RESTARTING AFTER STUDENT " W0S-RESTART-ID
+               END-IF
+               OPEN EXTEND F15-RESULTS-FILE
+           ELSE
+               OPEN OUTPUT F15-RESULTS-FILE
+           END-IF.
+
+       325-RELEASE-SORT-RECORD.
+           MOVE W0S-STUDENT-ID TO W07-STUDENT-ID
+           MOVE W0S-STUDENT-NAME TO W07-STUDENT-NAME
+           MOVE W0S-COMPLETED TO W07-COMPLETED
+           MOVE W0S-REMAINING TO W07-REMAINING
+           MOVE W0S-TRANSFERED TO W07-TRANSFERED
+           MOVE W0S-PROFICIENCY TO W07-PROFICIENCY
+           MOVE W0S-GPA TO W07-GPA
+           MOVE W0S-PROBATION TO W07-PROBATION
+           RELEASE W07-SORT-RECORD.
+
+       326-SAVE-RESULT-RECORD.
+           INITIALIZE F15-RESULTS-RECORD
+           MOVE W0S-STUDENT-ID TO F15-STUDENT-ID
+           MOVE W0S-STUDENT-NAME TO F15-STUDENT-NAME
+           MOVE W0S-COMPLETED TO F15-COMPLETED-PCT
+           MOVE W0S-REMAINING TO F15-REMAINING-PCT
+           MOVE W0S-TRANSFERED TO F15-TRANSFERED-PCT
+           MOVE W0S-PROFICIENCY TO F15-PROFICIENCY-PCT
+           MOVE W0S-GPA TO F15-GPA
+           MOVE W0S-PROBATION TO F15-PROBATION
+           MOVE W0S-COMPLETED-COURSE TO F15-COMPLETED-CRS
+           MOVE W0S-REMAINING-COURSE TO F15-REMAINING-CRS
+           MOVE W0S-TRANSFERED-COURSE TO F15-TRANSFERED-CRS
+           MOVE W0S-PROFICIENCY-COURSE TO F15-PROFICIENCY-CRS
+           WRITE F15-RESULTS-RECORD.
+
+       327-REPLAY-ONE-RESULT.
+           MOVE F15-STUDENT-ID TO W07-STUDENT-ID
+           MOVE F15-STUDENT-NAME TO W07-STUDENT-NAME
+           MOVE F15-COMPLETED-PCT TO W07-COMPLETED
+           MOVE F15-REMAINING-PCT TO W07-REMAINING
+           MOVE F15-TRANSFERED-PCT TO W07-TRANSFERED
+           MOVE F15-PROFICIENCY-PCT TO W07-PROFICIENCY
+           MOVE F15-GPA TO W07-GPA
+           MOVE F15-PROBATION TO W07-PROBATION
+           RELEASE W07-SORT-RECORD
+           ADD 1 TO W0G-STUDENTS-PROCESSED
+           ADD F15-COMPLETED-CRS TO W0G-TOTAL-COMPLETED
+           ADD F15-REMAINING-CRS TO W0G-TOTAL-REMAINING
+           ADD F15-TRANSFERED-CRS TO W0G-TOTAL-TRANSFERED
+           ADD F15-PROFICIENCY-CRS TO W0G-TOTAL-PROFICIENCY.
+
+       305-VALIDATE-COURSE-COUNT.
+           IF F01-COURSE-COUNT > 20
+               MOVE 'NO' TO W0S-VALID-SWITCH
+               MOVE "CC" TO W0S-REJECT-REASON-CODE
+               MOVE "COURSE COUNT EXCEEDS MAXIMUM" TO
+                 W0S-REJECT-REASON-TEXT
+               PERFORM 316-WRITE-REJECT
+           ELSE
+               MOVE 'YES' TO W0S-VALID-SWITCH
+           END-IF.
 
        310-CHECK-ALL-GRADES.
-           MOVE F02-COURSE-CODE-1 TO W0S-COURSE-CODE
-           MOVE F02-GRADE-1 TO W0S-GRADE
-           PERFORM 312-CHECK-ONE-GRADE
-           MOVE F03-COURSE-CODE-2 TO W0S-COURSE-CODE
-           MOVE F03-GRADE-2 TO W0S-GRADE
-           PERFORM 312-CHECK-ONE-GRADE
-           MOVE F04-COURSE-CODE-3 TO W0S-COURSE-CODE
-           MOVE F04-GRADE-3 TO W0S-GRADE
-           PERFORM 312-CHECK-ONE-GRADE
-           MOVE F05-COURSE-CODE-4 TO W0S-COURSE-CODE
-           MOVE F05-GRADE-4 TO W0S-GRADE
-           PERFORM 312-CHECK-ONE-GRADE
-           MOVE F06-COURSE-CODE-5 TO W0S-COURSE-CODE.
-           MOVE F06-GRADE-5 TO W0S-GRADE
-           PERFORM 312-CHECK-ONE-GRADE
-           MOVE F07-COURSE-CODE-6 TO W0S-COURSE-CODE
-           MOVE F07-GRADE-6 TO W0S-GRADE
-           PERFORM 312-CHECK-ONE-GRADE.
+           PERFORM VARYING F01-IDX FROM 1 BY 1
+               UNTIL F01-IDX > F01-COURSE-COUNT
+               MOVE F01-COURSE-CODE (F01-IDX) TO W0S-COURSE-CODE
+               MOVE F01-GRADE (F01-IDX) TO W0S-GRADE
+               PERFORM 312-CHECK-ONE-GRADE
+           END-PERFORM.
        312-CHECK-ONE-GRADE.
            IF W0S-COURSE-CODE IS NOT = SPACE
                ADD 1 TO W0S-TOTAL-COURSES
+               PERFORM 313-VALIDATE-COURSE-CODE
            END-IF
            IF W0S-GRADE = "P"
                ADD 1 TO W0S-PROFICIENCY-COURSE
@@ -137,25 +496,189 @@
            END-IF
            IF W0S-GRADE = "F"
                ADD 1 TO W0S-REMAINING-COURSE
+           END-IF
+           SET W0Q-IDX TO 1
+           SEARCH W0Q-POINT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN W0Q-GRADE-LETTER (W0Q-IDX) = W0S-GRADE
+                   ADD W0Q-GRADE-VALUE (W0Q-IDX) TO W0S-QUALITY-POINTS
+                   ADD 1 TO W0S-GPA-COURSES
+           END-SEARCH.
+
+       313-VALIDATE-COURSE-CODE.
+           SET W0C-IDX TO 1
+           SEARCH W0C-COURSE-ENTRY
+               AT END
+                   MOVE "INVALID COURSE CODE" TO W0S-EXC-REASON-TEXT
+                   PERFORM 314-WRITE-EXCEPTION
+               WHEN W0C-COURSE-CODE (W0C-IDX) = W0S-COURSE-CODE
+                   CONTINUE
+           END-SEARCH.
+
+       314-WRITE-EXCEPTION.
+           INITIALIZE F10-EXCEPTION-RECORD
+           MOVE F01-STUDENT-ID TO F10-STUDENT-ID
+           MOVE W0S-COURSE-CODE TO F10-COURSE-CODE
+           MOVE W0S-EXC-REASON-TEXT TO F10-REASON-TEXT
+           WRITE F10-EXCEPTION-RECORD.
+
+       315-VALIDATE-TOTALS.
+           IF W0S-TOTAL-COURSES = ZERO
+               MOVE 'NO' TO W0S-VALID-SWITCH
+               MOVE "ZC" TO W0S-REJECT-REASON-CODE
+               MOVE "NO COURSES ON RECORD" TO W0S-REJECT-REASON-TEXT
+               PERFORM 316-WRITE-REJECT
+           ELSE
+               MOVE 'YES' TO W0S-VALID-SWITCH
            END-IF.
-      
+
+       316-WRITE-REJECT.
+           INITIALIZE F09-REJECT-RECORD
+           MOVE F01-STUDENT-ID TO F09-STUDENT-ID
+           MOVE F01-COURSE-COUNT TO F09-COURSE-COUNT
+           MOVE W0S-REJECT-REASON-CODE TO F09-REASON-CODE
+           MOVE W0S-REJECT-REASON-TEXT TO F09-REASON-TEXT
+           WRITE F09-REJECT-RECORD.
+
        320-CALCULATE-PERCENTAGES.
            COMPUTE W0S-COMPLETED ROUNDED = W0S-COMPLETED-COURSE /
              W0S-TOTAL-COURSES * 100
-           COMPUTE W0S-REMAINING ROUNDED = (W0S-TOTAL-COURSES - W0S-COMPLETED-COURSE) /
+           COMPUTE W0S-REMAINING ROUNDED =
+             (W0S-TOTAL-COURSES - W0S-COMPLETED-COURSE) /
              W0S-TOTAL-COURSES * 100
            COMPUTE W0S-TRANSFERED ROUNDED = W0S-TRANSFERED-COURSE /
              W0S-TOTAL-COURSES * 100
            COMPUTE W0S-PROFICIENCY ROUNDED = W0S-PROFICIENCY-COURSE /
-             W0S-TOTAL-COURSES * 100.
+             W0S-TOTAL-COURSES * 100
+           IF W0S-GPA-COURSES > 0
+               COMPUTE W0S-GPA ROUNDED =
+                 W0S-QUALITY-POINTS / W0S-GPA-COURSES
+           ELSE
+               MOVE ZERO TO W0S-GPA
+           END-IF.
+
+       321-CHECK-PROBATION.
+           IF W0S-REMAINING >= W0S-RISK-THRESHOLD
+               MOVE 'YES' TO W0S-PROBATION
+               PERFORM 322-WRITE-PROBATION-RECORD
+           ELSE
+               MOVE 'NO' TO W0S-PROBATION
+           END-IF.
+
+       322-WRITE-PROBATION-RECORD.
+           INITIALIZE F12-PROBATION-RECORD
+           MOVE W0S-STUDENT-ID TO F12-STUDENT-ID
+           MOVE W0S-STUDENT-NAME TO F12-STUDENT-NAME
+           MOVE W0S-REMAINING TO F12-REMAINING
+           WRITE F12-PROBATION-RECORD.
+
        330-CLEAR-TOTALS.
            MOVE ZERO TO W0S-TOTAL-COURSES
            MOVE ZERO TO W0S-COMPLETED-COURSE
            MOVE ZERO TO W0S-REMAINING-COURSE
            MOVE ZERO TO W0S-TRANSFERED-COURSE
-           MOVE ZERO TO W0S-PROFICIENCY-COURSE.
+           MOVE ZERO TO W0S-PROFICIENCY-COURSE
+           MOVE ZERO TO W0S-QUALITY-POINTS
+           MOVE ZERO TO W0S-GPA-COURSES.
+
+       340-UPDATE-CHECKPOINT.
+           ADD 1 TO W0S-CHECKPOINT-COUNT
+           IF W0S-CHECKPOINT-COUNT >= W0S-CHECKPOINT-INTERVAL
+               PERFORM 341-WRITE-CHECKPOINT
+               MOVE ZERO TO W0S-CHECKPOINT-COUNT
+           END-IF.
+
+       341-WRITE-CHECKPOINT.
+           OPEN OUTPUT F13-CHECKPOINT-FILE
+           MOVE W0S-STUDENT-ID TO F13-LAST-STUDENT-ID
+           MOVE SPACES TO F13-FILLER-1
+           MOVE "RUNNING " TO F13-RUN-STATUS
+           MOVE SPACES TO F13-FILLER-2
+           WRITE F13-CHECKPOINT-RECORD
+           CLOSE F13-CHECKPOINT-FILE.
+
+       350-ACCUMULATE-GRAND-TOTALS.
+           ADD 1 TO W0G-STUDENTS-PROCESSED
+           ADD W0S-COMPLETED-COURSE TO W0G-TOTAL-COMPLETED
+           ADD W0S-REMAINING-COURSE TO W0G-TOTAL-REMAINING
+           ADD W0S-TRANSFERED-COURSE TO W0G-TOTAL-TRANSFERED
+           ADD W0S-PROFICIENCY-COURSE TO W0G-TOTAL-PROFICIENCY.
+
+       342-WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT F13-CHECKPOINT-FILE
+           MOVE SPACES TO F13-LAST-STUDENT-ID
+           MOVE SPACES TO F13-FILLER-1
+           MOVE "COMPLETE" TO F13-RUN-STATUS
+           MOVE SPACES TO F13-FILLER-2
+           WRITE F13-CHECKPOINT-RECORD
+           CLOSE F13-CHECKPOINT-FILE.
+
+       500-WRITE-SORTED-REPORT.
+           MOVE SPACES TO W0S-SORT-SWITCH
+           PERFORM UNTIL W0S-SORT-SWITCH = 'NO'
+               RETURN F11-SORT-FILE
+                   AT END
+                       MOVE 'NO' TO W0S-SORT-SWITCH
+                   NOT AT END
+                       PERFORM 510-CHECK-RISK-BREAK
+                       MOVE W07-STUDENT-ID TO W0S-STUDENT-ID
+                       MOVE W07-STUDENT-NAME TO W0S-STUDENT-NAME
+                       MOVE W07-COMPLETED TO W0S-COMPLETED
+                       MOVE W07-REMAINING TO W0S-REMAINING
+                       MOVE W07-TRANSFERED TO W0S-TRANSFERED
+                       MOVE W07-PROFICIENCY TO W0S-PROFICIENCY
+                       MOVE W07-GPA TO W0S-GPA
+                       MOVE W07-PROBATION TO W0S-PROBATION
+                       WRITE F02-OUTPUT-FILE FROM W05-REPORT
+                       PERFORM 520-WRITE-CSV-RECORD
+               END-RETURN
+           END-PERFORM.
+
+       510-CHECK-RISK-BREAK.
+           IF W07-REMAINING >= W0S-RISK-THRESHOLD
+               AND W0S-RISK-BREAK-DONE = 'NO'
+               WRITE F02-OUTPUT-FILE FROM SPACES
+               WRITE F02-OUTPUT-FILE FROM W09-RISK-HEADING
+               MOVE 'YES' TO W0S-RISK-BREAK-DONE
+           END-IF.
+
+       520-WRITE-CSV-RECORD.
+           MOVE SPACES TO W0V-CSV-LINE
+           STRING W0S-STUDENT-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               W0S-COMPLETED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               W0S-REMAINING DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               W0S-TRANSFERED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               W0S-PROFICIENCY DELIMITED BY SIZE
+               INTO W0V-CSV-LINE
+           END-STRING
+           WRITE F14-CSV-RECORD FROM W0V-CSV-LINE.
+
+       600-PRINT-GRAND-TOTALS.
+           MOVE W0G-STUDENTS-PROCESSED TO W0T-STUDENTS
+           WRITE F02-OUTPUT-FILE FROM SPACES
+           WRITE F02-OUTPUT-FILE FROM W0T-TRAILER-HEADING
+           WRITE F02-OUTPUT-FILE FROM W0T-STUDENTS-LINE
+           MOVE W0G-TOTAL-COMPLETED TO W0T-COMPLETED
+           WRITE F02-OUTPUT-FILE FROM W0T-COMPLETED-LINE
+           MOVE W0G-TOTAL-REMAINING TO W0T-REMAINING
+           WRITE F02-OUTPUT-FILE FROM W0T-REMAINING-LINE
+           MOVE W0G-TOTAL-TRANSFERED TO W0T-TRANSFERED
+           WRITE F02-OUTPUT-FILE FROM W0T-TRANSFERED-LINE
+           MOVE W0G-TOTAL-PROFICIENCY TO W0T-PROFICIENCY
+           WRITE F02-OUTPUT-FILE FROM W0T-PROFICIENCY-LINE.
+
        400-CLOSE-FILE.
+           PERFORM 342-WRITE-FINAL-CHECKPOINT
+           PERFORM 600-PRINT-GRAND-TOTALS
            CLOSE F01-INPUT-FILE
            CLOSE F01-OUTPUT-FILE
+           CLOSE F09-REJECT-FILE
+           CLOSE F10-EXCEPTION-FILE
+           CLOSE F12-PROBATION-FILE
+           CLOSE F14-CSV-FILE
            DISPLAY "FILES CLOSED".
-
